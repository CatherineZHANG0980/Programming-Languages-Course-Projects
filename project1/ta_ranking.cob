@@ -17,20 +17,51 @@
        environment division.
        input-output section.
        file-control.
-           select ins 
-           assign to "/media/sf_CS318/ta_ranking/instructors.txt"
+           select ctl
+           assign to "ta_ranking.ctl"
+           organization is line sequential
+           file status is ctl-status.
+
+           select ins
+           assign to ws-ins-path
            organization is line sequential
            file status is course-status.
 
-           select can 
-           assign to "/media/sf_CS318/ta_ranking/candidates.txt"
+           select can
+           assign to ws-can-path
            organization is line sequential
            file status is ta-status.
 
            select summ
            assign to 'output.txt'
-           organization is line sequential.
-           
+           organization is line sequential
+           file status is summ-status.
+
+           select rej
+           assign to 'prefer_warnings.txt'
+           organization is line sequential
+           file status is rej-status.
+
+           select ckpt
+           assign to "ta_ranking.ckpt"
+           organization is line sequential
+           file status is ckpt-status.
+
+           select csv-out
+           assign to "output.csv"
+           organization is line sequential
+           file status is csv-status.
+
+           select audit
+           assign to "audit_log.txt"
+           organization is line sequential
+           file status is audit-status.
+
+           select wk-rep
+           assign to "workload_report.txt"
+           organization is line sequential
+           file status is wk-rep-status.
+
 
        data division.
        file section.
@@ -40,7 +71,12 @@
            03 course-id pic 9(4).
            *> seperation
            03 se pic x.
-           03 required-skills occurs 3 times.
+           03 required-ta-count pic 9(2).
+           03 se-rtc pic x.
+           03 required-skill-count pic 9(2).
+           03 se-rsc pic x.
+           03 required-skills occurs 1 to 20 times
+                   depending on required-skill-count.
                05 c-r-skill pic x(15).
            03 optional-skills occurs 5 times.
                05 c-o-skill pic x(15).
@@ -49,7 +85,10 @@
        01 tas.
            03 ta-id pic 9(10).
            03 se pic x.
-           03 skills occurs 8 times.
+           03 ta-skill-count pic 9(2).
+           03 se-tsc pic x.
+           03 skills occurs 1 to 50 times
+                   depending on ta-skill-count.
                05 ta-skill pic x(15).
            03 prefer-courses occurs 3 times.
                05 prefer-course pic 9(4).
@@ -59,51 +98,155 @@
        01  scores.
            05 o-course-id pic 9(4).
            05 o-se0 pic x.
-           05 o-ta1-id pic 9(10).
-           05 o-se1 pic x.
-           05 o-ta2-id pic 9(10).
-           05 o-se2 pic x.
-           05 o-ta3-id pic 9(10).
-           05 o-se3 pic x.
+           05 o-ta-count pic 9(2).
+           05 o-se-count pic x.
+           05 o-status pic x(8).
+           05 o-se-status pic x.
+           05 o-ta-entry occurs 1 to 20 times
+                   depending on o-ta-count
+                   indexed by ot-idx.
+               10 o-ta-id pic 9(10).
+               10 o-se-id pic x.
+      * numeric-edited so the decimal point is a real stored
+      * character - a human opening output.txt to audit a ranking
+      * (req 000's whole point) would otherwise see e.g. score 3.5 as
+      * the bare digits "0035", indistinguishable from an integer 35.
+               10 o-ta-score pic zz9.9.
+               10 o-se-score pic x.
            *>05 score-eol pic x.
 
+       fd rej.
+       01 rej-line pic x(80).
+
+      * control file: line 1 = instructors.txt path, line 2 =
+      * candidates.txt path, lines 3-5 = prefer-course(1..3) weights,
+      * line 6 = max-courses threshold for the workload cross-check
+       fd ctl.
+       01 ctl-line pic x(100).
+
+      * checkpoint file: the count of courses successfully written to
+      * summ so far, so an interrupted run can resume instead of
+      * rescoring every course from the top. Tracked by ordinal
+      * position in instructors.txt rather than by course-id value,
+      * since nothing guarantees the file is sorted ascending by
+      * course-id.
+       fd ckpt.
+       01 ckpt-line pic 9(4).
+
+      * CSV export for the HR onboarding system: course_id plus every
+      * ranked ta id for that course (as many as o-ta-count), one row
+      * per course
+       fd csv-out.
+       01 csv-line pic x(250).
+
+      * persistent audit trail of every evaluated course-candidate
+      * pair's sa/s-score/o-score/score, so appeals can be answered
+      * from the record instead of from the console log
+       fd audit.
+       01 audit-line pic x(120).
+
+      * post-run report: how many courses each ta-id was top-ranked
+      * for across the whole run, flagging anyone over ws-max-courses
+       fd wk-rep.
+       01 wk-line pic x(80).
 
-       working-storage section. 
 
-      * c-record: number of records in instructors.txt file
-       77 c-record pic 9(10) value 0. 
+       working-storage section. 
 
-      * sa: number of satisfied required skills
-       77 sa pic 9 value 0.
+      * control-file-driven settings: input file paths and the
+      * prefer-course(1..3) bonus weights used by cal-prefer-score
+       77 ctl-status pic xx.
+       77 summ-status pic xx.
+       77 rej-status pic xx.
+       77 csv-status pic xx.
+       77 audit-status pic xx.
+       77 wk-rep-status pic xx.
+       77 ws-ins-path pic x(100).
+       77 ws-can-path pic x(100).
+       77 ws-weight1 pic 9v9 value 1.5.
+       77 ws-weight2 pic 9v9 value 1.0.
+       77 ws-weight3 pic 9v9 value 0.5.
+       77 ws-max-courses pic 9(2) value 3.
+       77 ws-ctl-eof pic x value 'N'.
+
+      * restart support: count of courses checkpointed by a prior run,
+      * and this run's own running count of courses read so far - both
+      * counted by position in instructors.txt, not by course-id, so
+      * an unsorted or out-of-order file can't corrupt a resume.
+       77 ckpt-status pic xx.
+       77 ws-last-checkpoint pic 9(4) value 0.
+       77 ws-resuming pic x value 'N'.
+       77 ws-course-seq pic 9(4) value 0.
+
+      * CSV export working fields. Every row (and the header) is
+      * padded out to ws-csv-max-cols columns so the CSV stays
+      * rectangular for the HR importer even though a course's actual
+      * ranked-slot count varies (req 001).
+       77 ws-csv-ptr pic 9(4).
+       77 ws-csv-max-cols pic 9(2) value 20.
+       77 ws-hdr-num pic 9(2) value 0.
+       77 ws-hdr-tok pic x(7).
 
-      * i, j, m, n iteration number 
-       77 i pic 9 value 0.
-       77 j pic 9 value 0.
-       77 m pic 9 value 0.
-       77 n pic 9 value 0. 
+      * c-record: number of records in instructors.txt file
+       77 c-record pic 9(10) value 0.
+
+      * sa: number of satisfied required skills. Widened to 3 digits
+      * alongside s-score/score below: with up to 50 ta-skills and 20
+      * required-skills (req 008), the match-counting sum can exceed
+      * a single digit and truncating it would silently corrupt the
+      * "sa >= ws-required-skill-count" qualification check itself.
+       77 sa pic 9(3) value 0.
+
+      * display-only, decimal-rendered copies of o-score/score for
+      * write-audit-candidate: STRINGing a numeric field DELIMITED BY
+      * SIZE moves its stored digits with no decimal point (V is
+      * implied, not stored), so 3.5 would otherwise read as "0035" in
+      * audit_log.txt.
+       77 ws-oscore-disp pic z9.9.
+       77 ws-score-disp pic zz9.9.
+
+      * i, j, m, n iteration number
+       77 i pic 9(2) value 0.
+       77 j pic 9(2) value 0.
+       77 m pic 9(2) value 0.
+       77 n pic 9(2) value 0.
 
       * score: total score
       * s-score: skill score
       * o-score: optional score
-       77 s-score pic 9 value 0.
+      * s-score/score widened to 3 integer digits: with up to 50
+      * ta-skills matched against 5 optional skills (req 008), the
+      * skill-match count can exceed a single digit and would
+      * otherwise truncate silently into output.txt/audit_log.txt.
+       77 s-score pic 9(3) value 0.
        77 o-score pic 9v9 value 0.
-       77 score pic 9v9 value 0.
+       77 score pic 9(3)v9 value 0.
        
       * instructor
        01 ws-courses.
            03 ws-course-id pic 9(4).
            03 ws-se pic x.
-           03 ws-required-skills occurs 3 times.
+           03 ws-required-ta-count pic 9(2).
+           03 ws-se-rtc pic x.
+           03 ws-required-skill-count pic 9(2).
+           03 ws-se-rsc pic x.
+           03 ws-required-skills occurs 1 to 20 times
+                   depending on ws-required-skill-count.
                05 ws-c-r-skill pic x(15).
            03 ws-optional-skills occurs 5 times.
                05 ws-c-o-skill pic x(15).
-       01 rank-ta. 
-           03 ws-ta1-id pic 9(10).
-           03 ws-ta1-score pic 9v9 value 0.
-           03 ws-ta2-id pic 9(10).
-           03 ws-ta2-score pic 9v9 value 0.
-           03 ws-ta3-id pic 9(10).
-           03 ws-ta3-score pic 9v9 value 0.
+
+      * rank-ta: top ws-required-ta-count candidates for the course
+      * currently being scored, best (rt-idx 1) to worst.
+       01 rank-ta.
+           03 rank-ta-count pic 9(2) value 3.
+           03 rank-ta-entry occurs 1 to 20 times
+                   depending on rank-ta-count
+                   indexed by rt-idx.
+               05 rt-ta-id pic 9(10).
+               05 rt-ta-score pic 9(3)v9 value 0.
+       77 rt-pos pic 9(2) value 0.
+       77 ws-filled-count pic 9(2) value 0.
        01 course-status pic xx.
        01 course-count pic 9(10) value 0.
 
@@ -111,17 +254,43 @@
        01 ws-tas.
            03 ws-ta-id pic 9(10).
            03 ws-se pic x.
-           03 ws-skills occurs 8 times.
+           03 ws-ta-skill-count pic 9(2).
+           03 ws-se-tsc pic x.
+           03 ws-skills occurs 1 to 50 times
+                   depending on ws-ta-skill-count.
                05 ws-ta-skill pic x(15).
            03 ws-prefer-courses occurs 3 times.
                05 ws-prefer-course pic 9(4).
                05 ws-se2 pic x.
-       01 ta-status pic xx. 
+       01 ta-status pic xx.
        01 ta-count pic 9(10) value 0.
 
+      * course-id table loaded from instructors.txt, used to validate
+      * candidates' prefer-course entries before the main scoring pass.
+       01 ws-valid-courses.
+           03 ws-valid-course-id occurs 500 times pic 9(4).
+       77 ws-valid-course-total pic 9(4) value 0.
+       77 vc-idx pic 9(4) value 0.
+       77 pc-idx pic 9 value 0.
+       77 ws-course-found pic x value 'N'.
+       77 ws-warn-count pic 9(10) value 0.
+
+      * post-run workload cross-check: tallies, across every course in
+      * this run's output.txt, how many courses each ta-id was
+      * top-ranked for, then flags anyone over ws-max-courses.
+       01 ta-workload-tab.
+           03 wk-entry occurs 2000 times indexed by wk-idx.
+               05 wk-ta-id pic 9(10).
+               05 wk-count pic 9(4) value 0.
+       77 wk-total pic 9(4) value 0.
+       77 wk-found pic x value 'N'.
+
        procedure division.
        prog-main.
-           open input ins.      
+           perform load-control.
+           perform load-checkpoint.
+
+           open input ins.
       * instructos.txt file not exists
                if course-status = 35
                    display "non-existing file"
@@ -143,23 +312,337 @@
                perform empty-ins.
                if c-record = 0
                    display "empty file"
-                   open output summ
+                   if ws-resuming = 'Y'
+                       open extend summ
+                       open extend csv-out
+                       open extend audit
+                   else
+                       open output summ
+                       open output csv-out
+                       perform write-csv-header
+                       open output audit
+                   end-if
                    close summ
+                   close csv-out
+                   close audit
+
+      * instructors.txt is empty: no candidates were validated against
+      * it on a fresh run, so leave an explicit note rather than a
+      * stale prefer_warnings.txt from a prior term's run. On a
+      * resume, leave prefer_warnings.txt untouched - it already holds
+      * the interrupted run's real validation results.
+                   if ws-resuming = 'N'
+                       open output rej
+                       move spaces to rej-line
+                       move "no validation performed - instructors.txt"
+                           to rej-line
+                       write rej-line
+                       end-write
+                       if rej-status not = "00"
+                           display "write to prefer_warnings failed, "
+                               "status " rej-status
+                       end-if
+                       move "was empty for this run" to rej-line
+                       write rej-line
+                       end-write
+                       if rej-status not = "00"
+                           display "write to prefer_warnings failed, "
+                               "status " rej-status
+                       end-if
+                       close rej
+                   end-if
+
+                   perform check-workload
                    close ins
                    stop run
-               end-if.  
+               end-if.
            close ins.
-           
 
-      * read instructor.txt file     
+      * validate candidates' prefer-course entries against the real
+      * course ids before scoring anything
+           perform load-valid-courses.
+           perform validate-prefers.
+
+      * read instructor.txt file
            open input ins.
-           open output summ.
+           if ws-resuming = 'Y'
+               open extend summ
+               open extend csv-out
+               open extend audit
+           else
+               open output summ
+               open output csv-out
+               perform write-csv-header
+               open output audit
+           end-if
            perform read-ins.
            close ins.
            close summ.
+           close csv-out.
+           close audit.
+
+      * a clean full pass is done: clear the checkpoint so the next
+      * run starts fresh instead of skipping this term's courses
+           perform clear-checkpoint.
+           perform check-workload.
            stop run.
 
 
+      * read this term's file paths and preference weights from
+      * ta_ranking.ctl, falling back to the historical defaults when
+      * the control file (or any of its lines) is missing. ws-ctl-eof
+      * latches once the first AT END comes back, since GnuCOBOL
+      * returns file status 46 (not 10) for every read attempted after
+      * that - reading ctl-line again past end of file would otherwise
+      * leave the previous line's stale text sitting there to be
+      * misread as this line's value.
+       load-control.
+           move "/media/sf_CS318/ta_ranking/instructors.txt"
+               to ws-ins-path
+           move "/media/sf_CS318/ta_ranking/candidates.txt"
+               to ws-can-path
+           move 1.5 to ws-weight1
+           move 1.0 to ws-weight2
+           move 0.5 to ws-weight3
+           move 3 to ws-max-courses
+           move 'N' to ws-ctl-eof
+
+           open input ctl
+           if ctl-status not = 35
+               perform ctl-read-line
+               if ws-ctl-eof = 'N'
+                   move function trim(ctl-line) to ws-ins-path
+               end-if
+
+               perform ctl-read-line
+               if ws-ctl-eof = 'N'
+                   move function trim(ctl-line) to ws-can-path
+               end-if
+
+               perform ctl-read-line
+               if ws-ctl-eof = 'N'
+                   compute ws-weight1 = function numval(ctl-line)
+               end-if
+
+               perform ctl-read-line
+               if ws-ctl-eof = 'N'
+                   compute ws-weight2 = function numval(ctl-line)
+               end-if
+
+               perform ctl-read-line
+               if ws-ctl-eof = 'N'
+                   compute ws-weight3 = function numval(ctl-line)
+               end-if
+
+               perform ctl-read-line
+               if ws-ctl-eof = 'N'
+                   compute ws-max-courses = function numval(ctl-line)
+               end-if
+
+               close ctl
+           end-if.
+
+
+      * reads one more ctl-line only if end of file hasn't already
+      * been reached; latches ws-ctl-eof so no caller can ever act on
+      * a post-EOF read's leftover ctl-line content.
+       ctl-read-line.
+           if ws-ctl-eof = 'N'
+               read ctl into ctl-line
+               if ctl-status = 10
+                   move 'Y' to ws-ctl-eof
+               end-if
+           end-if.
+
+
+      * pick up where a prior interrupted run left off, if anything
+      * was checkpointed
+       load-checkpoint.
+           move 0 to ws-last-checkpoint
+           move 'N' to ws-resuming
+           open input ckpt
+           if ckpt-status not = 35
+               read ckpt into ckpt-line
+               if ckpt-status = 10
+                   continue
+               else
+                   move ckpt-line to ws-last-checkpoint
+                   if ws-last-checkpoint > 0
+                       move 'Y' to ws-resuming
+                   end-if
+               end-if
+               close ckpt
+           end-if.
+
+
+      * persist the count of courses successfully written to summ
+       save-checkpoint.
+           open output ckpt
+           move ws-course-seq to ckpt-line
+           write ckpt-line
+           end-write
+           close ckpt.
+
+
+      * a full run completed cleanly: nothing left to resume
+       clear-checkpoint.
+           open output ckpt
+           move 0 to ckpt-line
+           write ckpt-line
+           end-write
+           close ckpt.
+
+
+      * post-run report: read this run's output.txt back and tally how
+      * many courses each ta-id was top-ranked for, flagging anyone
+      * over ws-max-courses so over-committed TAs get caught before
+      * assignments go out.
+       check-workload.
+           move 0 to wk-total
+           open input summ
+           perform tally-workload-ite
+           close summ
+
+           open output wk-rep
+           perform varying wk-idx from 1 by 1 until wk-idx > wk-total
+               perform write-workload-line
+           end-perform
+           close wk-rep.
+
+       tally-workload-ite.
+           read summ into scores
+           if summ-status not = 10
+               perform varying ot-idx from 1 by 1
+                       until ot-idx > o-ta-count
+                   if o-ta-id(ot-idx) not = 0000000000
+                       perform find-or-add-workload
+                   end-if
+               end-perform
+               perform tally-workload-ite
+           end-if.
+
+       find-or-add-workload.
+           move 'N' to wk-found
+           perform varying wk-idx from 1 by 1 until wk-idx > wk-total
+               if wk-ta-id(wk-idx) = o-ta-id(ot-idx)
+                   add 1 to wk-count(wk-idx)
+                   move 'Y' to wk-found
+                   exit perform
+               end-if
+           end-perform
+           if wk-found = 'N'
+               if wk-total < 2000
+                   add 1 to wk-total
+                   move o-ta-id(ot-idx) to wk-ta-id(wk-total)
+                   move 1 to wk-count(wk-total)
+               else
+                   display "ta-workload-tab full (2000) - ta "
+                       o-ta-id(ot-idx) " not tallied"
+               end-if
+           end-if.
+
+       write-workload-line.
+           move spaces to wk-line
+           if wk-count(wk-idx) > ws-max-courses
+               string
+                   "ta " delimited by size
+                   wk-ta-id(wk-idx) delimited by size
+                   " top-ranked for " delimited by size
+                   wk-count(wk-idx) delimited by size
+                   " courses - OVERLOADED (max "
+                       delimited by size
+                   ws-max-courses delimited by size
+                   ")" delimited by size
+                   into wk-line
+               end-string
+           else
+               string
+                   "ta " delimited by size
+                   wk-ta-id(wk-idx) delimited by size
+                   " top-ranked for " delimited by size
+                   wk-count(wk-idx) delimited by size
+                   " courses" delimited by size
+                   into wk-line
+               end-string
+           end-if
+           write wk-line
+           end-write
+           if wk-rep-status not = "00"
+               display "write to workload_report.txt failed, status "
+                   wk-rep-status
+           end-if.
+
+
+       load-valid-courses.
+           move 0 to ws-valid-course-total
+           open input ins
+           perform load-valid-courses-ite
+           close ins.
+
+       load-valid-courses-ite.
+           read ins into ws-courses
+           if course-status not = 10
+               if ws-valid-course-total < 500
+                   add 1 to ws-valid-course-total
+                   move ws-course-id
+                       to ws-valid-course-id(ws-valid-course-total)
+               else
+                   display "ws-valid-courses table full (500) - "
+                       "course " ws-course-id " not validated"
+               end-if
+               perform load-valid-courses-ite
+           end-if.
+
+
+       validate-prefers.
+           move 0 to ws-warn-count
+           open input can
+           open output rej
+           perform validate-prefers-ite
+           close can
+           close rej.
+
+       validate-prefers-ite.
+           read can into ws-tas
+           if ta-status not = 10
+               perform varying pc-idx from 1 by 1 until pc-idx > 3
+                   if ws-prefer-course(pc-idx) not = 0000
+                   move 'N' to ws-course-found
+                   perform varying vc-idx from 1 by 1
+                           until vc-idx > ws-valid-course-total
+                       if ws-prefer-course(pc-idx)
+                               = ws-valid-course-id(vc-idx)
+                           move 'Y' to ws-course-found
+                       end-if
+                   end-perform
+                   if ws-course-found = 'N'
+                       add 1 to ws-warn-count
+                       move spaces to rej-line
+                       string
+                           "candidate " delimited by size
+                           ws-ta-id delimited by size
+                           " prefer-course(" delimited by size
+                           pc-idx delimited by size
+                           ") = " delimited by size
+                           ws-prefer-course(pc-idx) delimited by size
+                           " not found in instructors.txt"
+                               delimited by size
+                           into rej-line
+                       end-string
+                       write rej-line
+                       end-write
+                       if rej-status not = "00"
+                           display
+                               "write to prefer_warnings.txt failed, "
+                               "status " rej-status
+                       end-if
+                   end-if
+                   end-if
+               end-perform
+               perform validate-prefers-ite
+           end-if.
+
+
        empty-ins.
            *>display "course-status: " course-status.
            read ins
@@ -173,49 +656,195 @@
            read ins into ws-courses.
            *>display "after read ins status: "course-status.
            if course-status not = 10
+               add 1 to ws-course-seq
                display "course: " ws-course-id
-               
+
+               if ws-resuming = 'Y'
+                       and ws-course-seq <= ws-last-checkpoint
+                   display "already checkpointed, skipping"
+               else
+               move spaces to audit-line
+               string
+                   "COURSE " delimited by size
+                   ws-course-id delimited by size
+                   into audit-line
+               end-string
+               write audit-line
+               end-write
+               if audit-status not = "00"
+                   display "write to audit_log.txt failed, status "
+                       audit-status
+               end-if
+
+      * required-ta-count out of range: fall back to the historical
+      * top-3 default rather than fail the course.
+               if ws-required-ta-count < 1 or ws-required-ta-count > 20
+                   move 3 to ws-required-ta-count
+               end-if
+
+      * required-skill-count out of range: fall back to the historical
+      * 3-required-skills default.
+               if ws-required-skill-count < 1
+                       or ws-required-skill-count > 20
+                   move 3 to ws-required-skill-count
+               end-if
+
       * initialize rank-ta
-               move 0 to ws-ta1-score
-               move 0 to ws-ta2-score 
-               move 0 to ws-ta3-score
-               move 0000000000 to ws-ta1-id
-               move 0000000000 to ws-ta2-id
-               move 0000000000 to ws-ta3-id
-               
+               move ws-required-ta-count to rank-ta-count
+               perform varying rt-idx from 1 by 1
+                       until rt-idx > rank-ta-count
+                   move 0 to rt-ta-score(rt-idx)
+                   move 0000000000 to rt-ta-id(rt-idx)
+               end-perform
+
       * initialize output file
                move ws-course-id to o-course-id
                move ' ' to o-se0
-               move ' ' to o-se1
-               move ' ' to o-se2
-               move ' ' to o-se3
-               *>move x'0d' to score-eol
+               move rank-ta-count to o-ta-count
+               move ' ' to o-se-count
 
-      * read candidates file 
+      * read candidates file
                open input can
                perform read-can
                close can
 
-      * write rank ta id
-               move ws-ta1-id to o-ta1-id
-               move ws-ta2-id to o-ta2-id
-               move ws-ta3-id to o-ta3-id 
+      * flag courses that read-can could not fill: fewer qualified
+      * candidates were found than the course actually needs.
+               move 0 to ws-filled-count
+               perform varying rt-idx from 1 by 1
+                       until rt-idx > rank-ta-count
+                   if rt-ta-id(rt-idx) not = 0000000000
+                       add 1 to ws-filled-count
+                   end-if
+               end-perform
+               if ws-filled-count < ws-required-ta-count
+                   move "UNFILLED" to o-status
+               else
+                   move spaces to o-status
+               end-if
+               move ' ' to o-se-status
+
+      * write rank ta ids and their scores
+               perform varying ot-idx from 1 by 1
+                       until ot-idx > o-ta-count
+                   move rt-ta-id(ot-idx) to o-ta-id(ot-idx)
+                   move ' ' to o-se-id(ot-idx)
+                   move rt-ta-score(ot-idx) to o-ta-score(ot-idx)
+                   move ' ' to o-se-score(ot-idx)
+               end-perform
                write scores
-               end-write 
+               end-write
+               perform write-csv-row
+
+      * course written to summ: checkpoint it before moving on
+               perform save-checkpoint
 
       * loop instructors
                display "-----------------------------------------------"
+               move "-----------------------------------------------"
+                   to audit-line
+               write audit-line
+               end-write
+               if audit-status not = "00"
+                   display "write to audit_log.txt failed, status "
+                       audit-status
+               end-if
+               end-if
                perform read-ins
-           end-if. 
-           
+           end-if.
+
+
+      * mirror this course's row into output.csv for the HR
+      * onboarding import: course_id followed by every ranked ta id
+      * for that course (as many as o-ta-count, not just the first 3 -
+      * req 001 lets a course require up to 20 ranked TAs). Each
+      * STRING call appends at ws-csv-ptr rather than re-stringing
+      * csv-line into itself, which STRING does not define cleanly.
+      * Every row is padded to ws-csv-max-cols ta-id columns (blank
+      * beyond o-ta-count) so every row has the same column count as
+      * write-csv-header's, regardless of this course's actual ranked
+      * slot count - a ragged CSV would misparse in the HR importer.
+       write-csv-row.
+           move spaces to csv-line
+           move 1 to ws-csv-ptr
+           string
+               ws-course-id delimited by size
+               into csv-line
+               with pointer ws-csv-ptr
+           end-string
+           perform varying ot-idx from 1 by 1
+                   until ot-idx > ws-csv-max-cols
+               string
+                   "," delimited by size
+                   into csv-line
+                   with pointer ws-csv-ptr
+               end-string
+               if ot-idx <= o-ta-count
+                   string
+                       o-ta-id(ot-idx) delimited by size
+                       into csv-line
+                       with pointer ws-csv-ptr
+                   end-string
+               end-if
+           end-perform
+           write csv-line
+           end-write
+           if csv-status not = "00"
+               display "write to output.csv failed, status " csv-status
+           end-if.
+
+
+      * fixed rectangular header matching write-csv-row's column
+      * count: course_id plus one ta_id column per ws-csv-max-cols
+      * ranked slot, however few this course's own required-ta-count
+      * actually is.
+       write-csv-header.
+           move spaces to csv-line
+           move 1 to ws-csv-ptr
+           string
+               "course_id" delimited by size
+               into csv-line
+               with pointer ws-csv-ptr
+           end-string
+           perform varying ws-hdr-num from 1 by 1
+                   until ws-hdr-num > ws-csv-max-cols
+               move spaces to ws-hdr-tok
+               string
+                   "ta" delimited by size
+                   ws-hdr-num delimited by size
+                   "_id" delimited by size
+                   into ws-hdr-tok
+               end-string
+               string
+                   "," delimited by size
+                   ws-hdr-tok delimited by size
+                   into csv-line
+                   with pointer ws-csv-ptr
+               end-string
+           end-perform
+           write csv-line
+           end-write
+           if csv-status not = "00"
+               display "write to output.csv failed, status " csv-status
+           end-if.
+
 
        read-can.
            read can into ws-tas.
            *>display "ws-tas:" ws-tas.
            if ta-status not = 10
                display "ta: " ws-ta-id
+
+      * ta-skill-count out of range: fall back to the historical
+      * 8-skills default.
+               if ws-ta-skill-count < 1 or ws-ta-skill-count > 50
+                   move 8 to ws-ta-skill-count
+               end-if
+
+               move 0 to s-score
+               move 0 to o-score
                perform check-sa
-               
+
                if score = 1
                    perform cal-skill-score
                    perform cal-prefer-score
@@ -223,74 +852,78 @@
                    add o-score to score
                    display "score: " score
                    perform rank-ta-score
-                   
+
                end-if
-            
+
+               perform write-audit-candidate
+
       * loop candidates
                move 0 to score
-               perform read-can 
+               perform read-can
            end-if.
 
 
-      * check whether all the required skills are satisfied
-       check-sa.
-           move 1 to i. 
-           move 1 to j.
-           move 0 to sa.
-           perform check-sa-ite.                  
-
-    
-      * iterational function to check satisfied skills
-       check-sa-ite.
-           if ws-ta-skill(i) = ws-c-r-skill(j)
-               add 1 to sa          
-           end-if.
-           *>display "i " i " j " j.
-           *>display "ta " ws-ta-skill(i) " cr " ws-c-r-skill(j) " sa " sa.
-
-           if ( i = 8 and j = 3 ) or ( i = 8 and j > sa )
-               *>display "end check"
-               if sa >= 3
-                   move 1 to score 
-               end-if
+      * one persistent line per evaluated course-candidate pair with
+      * its sa/s-score/o-score/score, for answering appeals later
+       write-audit-candidate.
+           move o-score to ws-oscore-disp
+           move score to ws-score-disp
+           move spaces to audit-line
+           string
+               "  ta: " delimited by size
+               ws-ta-id delimited by size
+               " sa: " delimited by size
+               sa delimited by size
+               " s-score: " delimited by size
+               s-score delimited by size
+               " o-score: " delimited by size
+               ws-oscore-disp delimited by size
+               " score: " delimited by size
+               ws-score-disp delimited by size
+               into audit-line
+           end-string
+           write audit-line
+           end-write
+           if audit-status not = "00"
+               display "write to audit_log.txt failed, status "
+                   audit-status
            end-if.
 
-           if i = 8 and j < 3 and j = sa
-               move 1 to i 
-               add 1 to j
-               perform check-sa-ite
-           end-if.
 
-           if i < 8 and j <= 3
-               add 1 to i 
-               perform check-sa-ite
+      * check whether all the required skills are satisfied: for
+      * each required skill, sum how many of the ta's skills match it
+      * (ws-ta-skill-count and ws-required-skill-count drive the
+      * bounds instead of the old fixed 8/3 literals)
+       check-sa.
+           move 0 to sa
+           perform varying j from 1 by 1
+                   until j > ws-required-skill-count
+               perform varying i from 1 by 1
+                       until i > ws-ta-skill-count
+                   if ws-ta-skill(i) = ws-c-r-skill(j)
+                       add 1 to sa
+                       exit perform
+                   end-if
+               end-perform
+           end-perform.
+
+           if sa >= ws-required-skill-count
+               move 1 to score
            end-if.
 
 
-      * calculate skill score
+      * calculate skill score: count how many of the ta's skills
+      * match one of the course's optional skills
        cal-skill-score.
-           move 1 to m.
-           move 1 to n.
-           move 0 to s-score.
-           perform cal-skill-score-ite.
-
-
-      * iterational function to calculate skill score
-       cal-skill-score-ite.
-           if ws-ta-skill(m) = ws-c-o-skill(n)
-               add 1 to s-score
-           end-if. 
-
-           if m = 8 and n < 5
-               move 1 to m     
-               add 1 to n 
-               perform CAL-SKILL-SCORE-ITE
-           end-if. 
-           
-           if m < 8 and n <= 5
-               add 1 to m  
-               perform CAL-SKILL-SCORE-ITE
-           end-if. 
+           move 0 to s-score
+           perform varying n from 1 by 1 until n > 5
+               perform varying m from 1 by 1
+                       until m > ws-ta-skill-count
+                   if ws-ta-skill(m) = ws-c-o-skill(n)
+                       add 1 to s-score
+                   end-if
+               end-perform
+           end-perform.
 
 
       * calculate preference score 
@@ -300,52 +933,46 @@
            move 0 to o-score.
 
            if ws-course-id = ws-prefer-course(1)
-               move 1.5 to o-score 
+               move ws-weight1 to o-score
            end-if.
 
            if ws-course-id = ws-prefer-course(2)
-               move 1.0 to o-score 
+               move ws-weight2 to o-score
            end-if.
 
            if ws-course-id = ws-prefer-course(3)
-               move 0.5 to o-score 
+               move ws-weight3 to o-score
            end-if.
                
            *>display "prefer score: " o-score.
 
 
-      * rank ta score
+      * rank ta score: find the slot (if any) this candidate displaces
+      * in the course's top rank-ta-count list, then shift the worse
+      * entries down to make room. Ties break on the lower ta-id.
        rank-ta-score.
-           if (score > ws-ta1-score) or 
-              (score = ws-ta1-score and ws-ta-id < ws-ta1-id) 
-               move ws-ta2-score to ws-ta3-score 
-               move ws-ta2-id to ws-ta3-id 
-               move ws-ta1-score to ws-ta2-score 
-               move ws-ta1-id to ws-ta2-id
-               move score to ws-ta1-score
-               move ws-ta-id to ws-ta1-id
-           end-if.
-           
-           if (score < ws-ta1-score and score > ws-ta2-score) or 
-              (score = ws-ta1-score 
-                   and ws-ta-id > ws-ta1-id 
-                   and ws-ta-id < ws-ta2-id ) or
-              (score = ws-ta2-score 
-                   and ws-ta-id < ws-ta2-id)
-               move ws-ta2-score to ws-ta3-score 
-               move ws-ta2-id to ws-ta3-id 
-               move score to ws-ta2-score
-               move ws-ta-id to ws-ta2-id
-           end-if.
-
-           if (score < ws-ta2-score and score > ws-ta3-score) or
-              (score = ws-ta2-score 
-                   and ws-ta-id > ws-ta2-id  
-                   and ws-ta-id < ws-ta3-id) or 
-              (score = ws-ta3-score 
-                   and ws-ta-id < ws-ta3-id)
-               move score to ws-ta3-score
-               move ws-ta-id to ws-ta3-id
+           move 0 to rt-pos
+           perform varying rt-idx from 1 by 1
+                   until rt-idx > rank-ta-count or rt-pos not = 0
+               if rt-ta-id(rt-idx) = 0000000000
+                   move rt-idx to rt-pos
+               else
+                   if (score > rt-ta-score(rt-idx)) or
+                      (score = rt-ta-score(rt-idx)
+                           and ws-ta-id < rt-ta-id(rt-idx))
+                       move rt-idx to rt-pos
+                   end-if
+               end-if
+           end-perform.
+
+           if rt-pos not = 0
+               perform varying rt-idx from rank-ta-count by -1
+                       until rt-idx <= rt-pos
+                   move rt-ta-id(rt-idx - 1) to rt-ta-id(rt-idx)
+                   move rt-ta-score(rt-idx - 1) to rt-ta-score(rt-idx)
+               end-perform
+               move score to rt-ta-score(rt-pos)
+               move ws-ta-id to rt-ta-id(rt-pos)
            end-if.
 
            
