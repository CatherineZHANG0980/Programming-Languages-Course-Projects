@@ -0,0 +1,393 @@
+      * CSCI3180 Principles of Programming Languages ∗
+      * --- Declaration --- ∗
+      * I declare that the assignment here submitted is original except for source
+      * material explicitly acknowledged. I also acknowledge that I am aware of
+      * University policy and regulations on honesty in academic work, and of the
+      * disciplinary guidelines and procedures applicable to breaches of such policy
+      * and regulations, as contained in the website
+      * http://www.cuhk.edu.hk/policy/academichonesty/ ∗
+      * Follow-on allocation pass for ta-ranking's output.txt
+
+      * ta-allocate reads ta-ranking's per-course rankings (output.txt)
+      * together with each candidate's own prefer-course order
+      * (candidates.txt) and runs a candidate-proposing stable-matching
+      * pass so that every candidate ends up assigned to at most one
+      * course, honoring both the candidate's preference order and the
+      * course's ranking of its eligible candidates.
+
+       identification division.
+       program-id. ta-allocate.
+
+       environment division.
+       input-output section.
+       file-control.
+           select ctl
+           assign to "ta_ranking.ctl"
+           organization is line sequential
+           file status is ctl-status.
+
+           select summ-in
+           assign to "output.txt"
+           organization is line sequential
+           file status is summ-status.
+
+           select can
+           assign to ws-can-path
+           organization is line sequential
+           file status is ta-status.
+
+           select alloc
+           assign to "allocation.txt"
+           organization is line sequential.
+
+       data division.
+       file section.
+
+      * control file: line 1 = instructors.txt path (unused here),
+      * line 2 = candidates.txt path - shared with ta-ranking's
+      * ta_ranking.ctl so both programs always read the same
+      * candidates file for a given term.
+       fd ctl.
+       01 ctl-line pic x(100).
+
+      * mirrors ta-ranking's fd summ / 01 scores layout
+       fd summ-in.
+       01  scores.
+           05 o-course-id pic 9(4).
+           05 o-se0 pic x.
+           05 o-ta-count pic 9(2).
+           05 o-se-count pic x.
+           05 o-status pic x(8).
+           05 o-se-status pic x.
+           05 o-ta-entry occurs 1 to 20 times
+                   depending on o-ta-count
+                   indexed by ot-idx.
+               10 o-ta-id pic 9(10).
+               10 o-se-id pic x.
+      * must stay byte-identical to ta-ranking's fd summ / 01 scores
+      * layout (now numeric-edited so output.txt shows a real decimal
+      * point); this program never reads the score itself.
+               10 o-ta-score pic zz9.9.
+               10 o-se-score pic x.
+
+      * mirrors ta-ranking's fd can / 01 tas layout
+       fd can.
+       01 tas.
+           03 ta-id pic 9(10).
+           03 se pic x.
+           03 ta-skill-count pic 9(2).
+           03 se-tsc pic x.
+           03 skills occurs 1 to 50 times
+                   depending on ta-skill-count.
+               05 ta-skill pic x(15).
+           03 prefer-courses occurs 3 times.
+               05 prefer-course pic 9(4).
+               05 se2 pic x.
+
+       fd alloc.
+       01 alloc-rec.
+           05 a-course-id pic 9(4).
+           05 a-se0 pic x.
+           05 a-filled-count pic 9(2).
+           05 a-se1 pic x.
+           05 a-status pic x(8).
+           05 a-se2 pic x.
+           05 a-entry occurs 1 to 20 times
+                   depending on a-filled-count
+                   indexed by a-idx.
+               10 a-ta-id pic 9(10).
+               10 a-se3 pic x.
+
+       working-storage section.
+
+       01 summ-status pic xx.
+       01 ta-status pic xx.
+
+      * control-file-driven candidates.txt path, read the same way
+      * ta-ranking's load-control reads it, so a term's control file
+      * pointing at a different candidates file can't leave the two
+      * programs reading mismatched preference data.
+       77 ctl-status pic xx.
+       77 ws-can-path pic x(100).
+       77 ws-ctl-eof pic x value 'N'.
+
+      * course-tab: one entry per course scored by ta-ranking, holding
+      * its ranked-candidate list (best first) and the candidates
+      * currently tentatively held for its slots.
+       01 course-tab.
+           03 course-entry occurs 500 times indexed by ct-idx.
+               05 ct-course-id pic 9(4).
+               05 ct-ta-count pic 9(2).
+               05 ct-slot occurs 20 times indexed by cs-idx.
+                   10 ct-slot-ta-id pic 9(10).
+               05 ct-held-count pic 9(2) value 0.
+               05 ct-held occurs 20 times indexed by ch-idx.
+                   10 ct-held-ta-id pic 9(10).
+                   10 ct-held-cand-idx pic 9(4).
+                   10 ct-held-rank pic 9(2).
+       77 course-total pic 9(4) value 0.
+
+      * cand-tab: one entry per candidate read from candidates.txt.
+       01 cand-tab.
+           03 cand-entry occurs 2000 times indexed by cd-idx.
+               05 cd-ta-id pic 9(10).
+               05 cd-prefer occurs 3 times pic 9(4).
+               05 cd-next-pref pic 9 value 1.
+               05 cd-assigned-course pic 9(4) value 0.
+               05 cd-free pic x value 'Y'.
+       77 cand-total pic 9(4) value 0.
+
+       77 ws-any-active pic x value 'N'.
+       77 ws-target-course pic 9(4) value 0.
+       77 ws-ct-found pic x value 'N'.
+       77 ws-rank-found pic x value 'N'.
+       77 ws-rank-pos pic 9(2) value 0.
+       77 ws-worst-slot pic 9(2) value 0.
+       77 ws-worst-rank pic 9(2) value 0.
+       77 ws-bumped-cand-idx pic 9(4) value 0.
+
+       procedure division.
+       prog-main.
+           perform load-control.
+           perform load-scores.
+           perform load-candidates.
+           if course-total = 0 or cand-total = 0
+               display "nothing to allocate"
+               open output alloc
+               close alloc
+               stop run
+           end-if.
+
+           perform match-loop.
+
+           open output alloc
+           perform varying ct-idx from 1 by 1
+                   until ct-idx > course-total
+               perform write-allocation-line
+           end-perform
+           close alloc.
+           stop run.
+
+
+      * read this term's candidates.txt path from ta_ranking.ctl,
+      * falling back to the historical default when the control file
+      * (or its second line) is missing - mirrors ta-ranking's own
+      * load-control so both programs stay pointed at the same file.
+       load-control.
+           move "/media/sf_CS318/ta_ranking/candidates.txt"
+               to ws-can-path
+           move 'N' to ws-ctl-eof
+
+           open input ctl
+           if ctl-status not = 35
+               perform ctl-read-line
+
+               perform ctl-read-line
+               if ws-ctl-eof = 'N'
+                   move function trim(ctl-line) to ws-can-path
+               end-if
+
+               close ctl
+           end-if.
+
+
+      * reads one more ctl-line only if end of file hasn't already
+      * been reached; latches ws-ctl-eof so no caller can ever act on
+      * a post-EOF read's leftover ctl-line content.
+       ctl-read-line.
+           if ws-ctl-eof = 'N'
+               read ctl into ctl-line
+               if ctl-status = 10
+                   move 'Y' to ws-ctl-eof
+               end-if
+           end-if.
+
+
+      * load ta-ranking's ranked output into course-tab
+       load-scores.
+           move 0 to course-total
+           open input summ-in
+           perform load-scores-ite
+           close summ-in.
+
+       load-scores-ite.
+           read summ-in into scores
+           if summ-status not = 10
+               if course-total < 500
+                   add 1 to course-total
+                   move o-course-id to ct-course-id(course-total)
+                   move o-ta-count to ct-ta-count(course-total)
+                   perform varying ot-idx from 1 by 1
+                           until ot-idx > o-ta-count
+                       move o-ta-id(ot-idx)
+                           to ct-slot-ta-id(course-total, ot-idx)
+                   end-perform
+                   move 0 to ct-held-count(course-total)
+               else
+                   display "course-tab full (500) - course "
+                       o-course-id " skipped from allocation"
+               end-if
+               perform load-scores-ite
+           end-if.
+
+
+      * load every candidate's own preference order
+       load-candidates.
+           move 0 to cand-total
+           open input can
+           perform load-candidates-ite
+           close can.
+
+       load-candidates-ite.
+           read can into tas
+           if ta-status not = 10
+               if cand-total < 2000
+                   add 1 to cand-total
+                   move ta-id to cd-ta-id(cand-total)
+                   move prefer-course(1) to cd-prefer(cand-total, 1)
+                   move prefer-course(2) to cd-prefer(cand-total, 2)
+                   move prefer-course(3) to cd-prefer(cand-total, 3)
+                   move 1 to cd-next-pref(cand-total)
+                   move 0 to cd-assigned-course(cand-total)
+                   move 'Y' to cd-free(cand-total)
+               else
+                   display "cand-tab full (2000) - candidate "
+                       ta-id " skipped from allocation"
+               end-if
+               perform load-candidates-ite
+           end-if.
+
+
+      * candidate-proposing deferred-acceptance stable matching:
+      * every still-free candidate with an unused preference proposes
+      * to their next-favorite course, one round at a time, until no
+      * free candidate has a preference left to try.
+       match-loop.
+           move 'Y' to ws-any-active
+           perform until ws-any-active = 'N'
+               move 'N' to ws-any-active
+               perform varying cd-idx from 1 by 1
+                       until cd-idx > cand-total
+                   if cd-free(cd-idx) = 'Y'
+                           and cd-next-pref(cd-idx) <= 3
+                       move 'Y' to ws-any-active
+                       perform propose-one
+                   end-if
+               end-perform
+           end-perform.
+
+
+       propose-one.
+           move cd-prefer(cd-idx, cd-next-pref(cd-idx))
+               to ws-target-course
+           add 1 to cd-next-pref(cd-idx)
+           perform find-course
+           if ws-ct-found = 'Y'
+               perform find-rank-in-course
+               if ws-rank-found = 'Y'
+                   if ct-held-count(ct-idx) < ct-ta-count(ct-idx)
+                       perform accept-candidate
+                   else
+                       perform find-worst-held
+                       if ws-rank-pos < ws-worst-rank
+                           perform bump-worst-held
+                           perform accept-candidate-in-slot
+                       end-if
+                   end-if
+               end-if
+           end-if.
+
+
+      * locate the scored course matching ws-target-course; sets
+      * ws-ct-found and positions ct-idx on a match
+       find-course.
+           move 'N' to ws-ct-found
+           perform varying ct-idx from 1 by 1
+                   until ct-idx > course-total
+               if ct-course-id(ct-idx) = ws-target-course
+                   move 'Y' to ws-ct-found
+                   exit perform
+               end-if
+           end-perform.
+
+
+      * a candidate is only eligible for a course if ta-ranking's
+      * scoring pass already ranked them in that course's slot list;
+      * sets ws-rank-found and ws-rank-pos (1 = best)
+       find-rank-in-course.
+           move 'N' to ws-rank-found
+           perform varying cs-idx from 1 by 1
+                   until cs-idx > ct-ta-count(ct-idx)
+               if ct-slot-ta-id(ct-idx, cs-idx) = cd-ta-id(cd-idx)
+                       and ct-slot-ta-id(ct-idx, cs-idx) not = 0
+                   move 'Y' to ws-rank-found
+                   move cs-idx to ws-rank-pos
+                   exit perform
+               end-if
+           end-perform.
+
+
+      * find the currently-held candidate with the worst (largest)
+      * rank at this course; sets ws-worst-slot and ws-worst-rank
+       find-worst-held.
+           move 0 to ws-worst-rank
+           move 1 to ws-worst-slot
+           perform varying ch-idx from 1 by 1
+                   until ch-idx > ct-held-count(ct-idx)
+               if ct-held-rank(ct-idx, ch-idx) > ws-worst-rank
+                   move ct-held-rank(ct-idx, ch-idx) to ws-worst-rank
+                   move ch-idx to ws-worst-slot
+               end-if
+           end-perform.
+
+
+      * add the proposing candidate into a fresh held slot (course
+      * still has room)
+       accept-candidate.
+           add 1 to ct-held-count(ct-idx)
+           move cd-ta-id(cd-idx)
+               to ct-held-ta-id(ct-idx, ct-held-count(ct-idx))
+           move cd-idx
+               to ct-held-cand-idx(ct-idx, ct-held-count(ct-idx))
+           move ws-rank-pos
+               to ct-held-rank(ct-idx, ct-held-count(ct-idx))
+           move 'N' to cd-free(cd-idx)
+           move ws-target-course to cd-assigned-course(cd-idx).
+
+
+      * bump the worst-held candidate at ws-worst-slot back into the
+      * free pool so the proposing candidate can take their place
+       bump-worst-held.
+           move ct-held-cand-idx(ct-idx, ws-worst-slot)
+               to ws-bumped-cand-idx
+           move 'Y' to cd-free(ws-bumped-cand-idx)
+           move 0 to cd-assigned-course(ws-bumped-cand-idx).
+
+
+      * replace the just-bumped slot with the proposing candidate
+       accept-candidate-in-slot.
+           move cd-ta-id(cd-idx) to ct-held-ta-id(ct-idx, ws-worst-slot)
+           move cd-idx to ct-held-cand-idx(ct-idx, ws-worst-slot)
+           move ws-rank-pos to ct-held-rank(ct-idx, ws-worst-slot)
+           move 'N' to cd-free(cd-idx)
+           move ws-target-course to cd-assigned-course(cd-idx).
+
+
+       write-allocation-line.
+           move ct-course-id(ct-idx) to a-course-id
+           move ' ' to a-se0
+           move ct-held-count(ct-idx) to a-filled-count
+           move ' ' to a-se1
+           if ct-held-count(ct-idx) < ct-ta-count(ct-idx)
+               move "PARTIAL " to a-status
+           else
+               move "FILLED  " to a-status
+           end-if
+           move ' ' to a-se2
+           perform varying a-idx from 1 by 1
+                   until a-idx > a-filled-count
+               move ct-held-ta-id(ct-idx, a-idx) to a-ta-id(a-idx)
+               move ' ' to a-se3(a-idx)
+           end-perform
+           write alloc-rec
+           end-write.
